@@ -1,17 +1,17 @@
       *****************************************************************
       * Programa: Hola Mundo en COBOL                                *
-      * Descripci√≥n: Primer programa de prueba                       *
+      * Descripción: Banner de inicio del job nocturno               *
       * Autor: IBM COBOL for Linux x86 V1.2                         *
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. HOLA-MUNDO.
        AUTHOR. ESTUDIANTE-COBOL.
-       
+
        ENVIRONMENT DIVISION.
-       
+
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01  MENSAJE-BIENVENIDA    PIC X(50) VALUE 
+       01  MENSAJE-BIENVENIDA    PIC X(50) VALUE
            "================================================".
        01  MENSAJE-PRINCIPAL     PIC X(50) VALUE
            "   Hola Mundo desde IBM COBOL for Linux!    ".
@@ -19,15 +19,66 @@
            "   Compilacion y ejecucion exitosa           ".
        01  LINEA-SEPARADOR       PIC X(50) VALUE
            "================================================".
-       
+
+       01  WS-FECHA-SISTEMA.
+           05  WS-FECHA-ANO      PIC 9(4).
+           05  WS-FECHA-MES      PIC 9(2).
+           05  WS-FECHA-DIA      PIC 9(2).
+
+       01  WS-HORA-SISTEMA.
+           05  WS-HORA-HH        PIC 9(2).
+           05  WS-HORA-MM        PIC 9(2).
+           05  WS-HORA-SS        PIC 9(2).
+           05  WS-HORA-CC        PIC 9(2).
+
+       01  WS-FECHA-EDITADA      PIC 9999/99/99.
+       01  WS-HORA-EDITADA       PIC 99B99B99.
+
+       01  WS-LINEA-COMANDO      PIC X(80) VALUE SPACES.
+       01  WS-PARAMETROS-JOB.
+           05  WS-RUN-ID         PIC X(8)  VALUE SPACES.
+           05  WS-SHIFT-CODE     PIC X(1)  VALUE SPACES.
+
        PROCEDURE DIVISION.
        INICIO.
+           ACCEPT WS-LINEA-COMANDO FROM COMMAND-LINE.
+
+           *> GnuCOBOL's COMMAND-LINE joins argv with a single space, so
+           *> run-id and shift arrive as two separate tokens, not one
+           *> fixed-width field; split them instead of ACCEPTing straight
+           *> into the group.
+           UNSTRING WS-LINEA-COMANDO DELIMITED BY SPACE
+               INTO WS-RUN-ID WS-SHIFT-CODE.
+
+           *> CALCULADORA's restart flag shares this same command line
+           *> when called from PROCESO-NOCTURNO; don't show it as a Run-Id.
+           IF WS-RUN-ID = "REINICIO"
+               MOVE SPACES TO WS-PARAMETROS-JOB
+           END-IF.
+
+           ACCEPT WS-FECHA-SISTEMA FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-SISTEMA  FROM TIME.
+
+           MOVE WS-FECHA-ANO TO WS-FECHA-EDITADA (1:4).
+           MOVE WS-FECHA-MES TO WS-FECHA-EDITADA (6:2).
+           MOVE WS-FECHA-DIA TO WS-FECHA-EDITADA (9:2).
+
+           MOVE WS-HORA-HH TO WS-HORA-EDITADA (1:2).
+           MOVE WS-HORA-MM TO WS-HORA-EDITADA (4:2).
+           MOVE WS-HORA-SS TO WS-HORA-EDITADA (7:2).
+
            DISPLAY MENSAJE-BIENVENIDA.
            DISPLAY MENSAJE-PRINCIPAL.
            DISPLAY MENSAJE-EXITO.
            DISPLAY LINEA-SEPARADOR.
            DISPLAY " ".
            DISPLAY "Sistema: IBM COBOL V1.2.0 en Linux x86_64".
-           DISPLAY "Fecha de compilacion: 2026-02-13".
+           DISPLAY "Fecha de ejecucion: " WS-FECHA-EDITADA.
+           DISPLAY "Hora de ejecucion:  " WS-HORA-EDITADA.
+           IF WS-RUN-ID NOT = SPACES
+               DISPLAY "Run-Id: " WS-RUN-ID
+               DISPLAY "Turno:  " WS-SHIFT-CODE
+           END-IF.
            DISPLAY " ".
-           STOP RUN.
+
+           GOBACK.
