@@ -0,0 +1,32 @@
+      *****************************************************************
+      * Programa: Proceso Nocturno                                   *
+      * Descripción: Programa de control que coordina el job         *
+      *              nocturno, llamando en secuencia al banner de    *
+      *              inicio (HOLA-MUNDO) y a la calculadora por      *
+      *              lotes (CALCULADORA).                            *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROCESO-NOCTURNO.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY "============================================".
+           DISPLAY "  PROCESO-NOCTURNO: inicio del job por lotes ".
+           DISPLAY "============================================".
+
+           CALL "HOLA-MUNDO"
+           END-CALL.
+
+           CALL "CALCULADORA"
+           END-CALL.
+
+           DISPLAY "============================================".
+           DISPLAY "  PROCESO-NOCTURNO: job finalizado           ".
+           DISPLAY "============================================".
+
+           STOP RUN.
