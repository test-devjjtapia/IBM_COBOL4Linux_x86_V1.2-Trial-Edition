@@ -4,48 +4,380 @@
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CALCULADORA.
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "TRANSACC.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO "CALCREPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CALCCHK.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "CALCAUD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE
+           RECORD CONTAINS 20 CHARACTERS.
+       01  TRANS-RECORD.
+           05  TR-NUMERO-1           PIC 9(4).
+           05  TR-NUMERO-2           PIC 9(4).
+           05  FILLER                PIC X(12).
+
+       FD  REPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  REPORT-LINE               PIC X(80).
+
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 28 CHARACTERS.
+       01  CHECKPOINT-RECORD.
+           05  CHK-ULTIMA-CLAVE      PIC 9(6).
+           05  CHK-REGISTROS-PROC    PIC 9(6).
+           05  CHK-REGISTROS-ERR     PIC 9(6).
+           05  CHK-TOTAL-SUMA        PIC 9(9).
+           05  FILLER                PIC X VALUE SPACE.
+
+       FD  AUDIT-FILE
+           RECORD CONTAINS 58 CHARACTERS.
+       01  AUDIT-RECORD.
+           05  AUD-FECHA             PIC 9(8).
+           05  FILLER                PIC X VALUE SPACE.
+           05  AUD-HORA              PIC 9(6).
+           05  FILLER                PIC X VALUE SPACE.
+           05  AUD-CLAVE             PIC 9(6).
+           05  FILLER                PIC X VALUE SPACE.
+           COPY CALCREC REPLACING
+               ==01  CALC-REC.== BY == ==
+               ==NUMERO-1== BY ==AUD-NUM1==
+               ==NUMERO-2== BY ==AUD-NUM2==
+               ==RESULTADO-SUMA        PIC S9(6).==
+                   BY ==AUD-SUMA PIC S9(6)
+                      SIGN IS TRAILING SEPARATE CHARACTER.==
+               ==RESULTADO-RESTA       PIC S9(5).==
+                   BY ==AUD-RESTA PIC S9(5)
+                      SIGN IS TRAILING SEPARATE CHARACTER.==
+               ==RESULTADO-MULT        PIC S9(9).==
+                   BY ==AUD-MULT PIC S9(9)
+                      SIGN IS TRAILING SEPARATE CHARACTER.==
+               ==RESULTADO-DIV== BY ==AUD-DIV==.
+
        WORKING-STORAGE SECTION.
-       01  NUMERO-1              PIC 9(4) VALUE 1.
-       01  NUMERO-2              PIC 9(4) VALUE 101.
-       01  RESULTADO-SUMA        PIC 9(5).
-       01  RESULTADO-RESTA       PIC 9(4).
-       01  RESULTADO-MULT        PIC 9(8).
-       01  RESULTADO-DIV         PIC 9(4).
-       
+       01  WS-TRANS-STATUS           PIC X(2) VALUE "00".
+       01  WS-REPORT-STATUS          PIC X(2) VALUE "00".
+       01  WS-CHECKPOINT-STATUS      PIC X(2) VALUE "00".
+       01  WS-AUDIT-STATUS           PIC X(2) VALUE "00".
+       01  WS-FECHA-EJECUCION        PIC 9(8) VALUE ZERO.
+       01  WS-HORA-EJECUCION.
+           05  WS-HORA-HH            PIC 9(2).
+           05  WS-HORA-MM            PIC 9(2).
+           05  WS-HORA-SS            PIC 9(2).
+           05  WS-HORA-CC            PIC 9(2).
+       01  WS-FIN-ARCHIVO            PIC X(1) VALUE "N".
+           88  FIN-ARCHIVO-TRANS     VALUE "S".
+       01  WS-REGISTRO-ERROR         PIC X(1) VALUE "N".
+           88  REGISTRO-CON-ERROR    VALUE "S".
+       01  WS-REGISTROS-LEIDOS       PIC 9(6) VALUE ZERO.
+       01  WS-REGISTROS-PROCESADOS   PIC 9(6) VALUE ZERO.
+       01  WS-REGISTROS-ERRONEOS     PIC 9(6) VALUE ZERO.
+       01  WS-TOTAL-SUMA             PIC 9(9) VALUE ZERO.
+
+       01  WS-OPCION-REINICIO        PIC X(8) VALUE SPACES.
+       01  WS-ULTIMA-CLAVE-PROC      PIC 9(6) VALUE ZERO.
+       01  WS-INTERVALO-CHECKPOINT   PIC 9(4) VALUE 10.
+
+       01  RPT-ENCABEZADO-1.
+           05  FILLER                PIC X(40) VALUE
+               "REPORTE DE CALCULOS - CALCULADORA COBOL".
+           05  FILLER                PIC X(10) VALUE "   FECHA: ".
+           05  RPT-ENC-FECHA         PIC 9999/99/99.
+           05  FILLER                PIC X(20) VALUE SPACES.
+
+       01  RPT-ENCABEZADO-2.
+           05  FILLER                PIC X(80) VALUE
+               " NUM-1  NUM-2     SUMA   RESTA       MULT    DIV".
+
+       01  RPT-DETALLE.
+           05  RPT-DET-NUM1          PIC ZZZ9.
+           05  FILLER                PIC X(3) VALUE SPACES.
+           05  RPT-DET-NUM2          PIC ZZZ9.
+           05  FILLER                PIC X(3) VALUE SPACES.
+           05  RPT-DET-SUMA          PIC ZZZZZ9.
+           05  FILLER                PIC X(3) VALUE SPACES.
+           05  RPT-DET-RESTA         PIC -ZZZ9.
+           05  FILLER                PIC X(3) VALUE SPACES.
+           05  RPT-DET-MULT          PIC ZZZZZZZZ9.
+           05  FILLER                PIC X(3) VALUE SPACES.
+           05  RPT-DET-DIV           PIC ZZZ9.
+           05  FILLER                PIC X(33) VALUE SPACES.
+
+       01  RPT-PIE.
+           05  FILLER                PIC X(28) VALUE
+               "TOTAL REGISTROS PROCESADOS: ".
+           05  RPT-PIE-TOTAL         PIC ZZZZZ9.
+           05  FILLER                PIC X(46) VALUE SPACES.
+
+       01  RPT-PIE-RECONCILIA.
+           05  FILLER                PIC X(8) VALUE "LEIDOS: ".
+           05  RPT-PIE-LEIDOS        PIC ZZZZZ9.
+           05  FILLER                PIC X(4) VALUE SPACES.
+           05  FILLER                PIC X(12) VALUE "SUMA TOTAL: ".
+           05  RPT-PIE-SUMA-TOTAL    PIC ZZZZZZZZ9.
+           05  FILLER                PIC X(4) VALUE SPACES.
+           05  FILLER                PIC X(9) VALUE "ERRORES: ".
+           05  RPT-PIE-ERRORES       PIC ZZZZZ9.
+           05  FILLER                PIC X(22) VALUE SPACES.
+
+       COPY CALCREC.
+
        PROCEDURE DIVISION.
        INICIO.
            DISPLAY "============================================".
            DISPLAY "       CALCULADORA COBOL - DEMO            ".
            DISPLAY "============================================".
            DISPLAY " ".
-           
+
+           ACCEPT WS-OPCION-REINICIO FROM COMMAND-LINE.
+           ACCEPT WS-FECHA-EJECUCION FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-EJECUCION  FROM TIME.
+
+           OPEN INPUT TRANS-FILE.
+           IF WS-TRANS-STATUS NOT = "00"
+               DISPLAY "  ERROR: no se pudo abrir TRANSACC.DAT "
+                       "(status " WS-TRANS-STATUS ")"
+               GOBACK
+           END-IF.
+
+           PERFORM ABRIR-REPORTE.
+           PERFORM ABRIR-AUDITORIA.
+
+           MOVE WS-FECHA-EJECUCION TO RPT-ENC-FECHA.
+           MOVE RPT-ENCABEZADO-1 TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           IF WS-REPORT-STATUS NOT = "00"
+               DISPLAY "  ERROR: no se pudo escribir el reporte "
+                       "(status " WS-REPORT-STATUS ")"
+           END-IF.
+           MOVE RPT-ENCABEZADO-2 TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           IF WS-REPORT-STATUS NOT = "00"
+               DISPLAY "  ERROR: no se pudo escribir el reporte "
+                       "(status " WS-REPORT-STATUS ")"
+           END-IF.
+
+           IF WS-OPCION-REINICIO = "REINICIO"
+               PERFORM LEER-CHECKPOINT
+           END-IF.
+
+           PERFORM UNTIL FIN-ARCHIVO-TRANS
+               READ TRANS-FILE
+                   AT END
+                       SET FIN-ARCHIVO-TRANS TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-REGISTROS-LEIDOS
+                       IF WS-REGISTROS-LEIDOS > WS-ULTIMA-CLAVE-PROC
+                           PERFORM PROCESAR-TRANSACCION
+                           IF FUNCTION MOD(WS-REGISTROS-PROCESADOS +
+                                   WS-REGISTROS-ERRONEOS
+                                   WS-INTERVALO-CHECKPOINT) = 0
+                               PERFORM ESCRIBIR-CHECKPOINT
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           PERFORM ESCRIBIR-CHECKPOINT.
+
+           MOVE WS-REGISTROS-PROCESADOS TO RPT-PIE-TOTAL.
+           MOVE RPT-PIE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           IF WS-REPORT-STATUS NOT = "00"
+               DISPLAY "  ERROR: no se pudo escribir el reporte "
+                       "(status " WS-REPORT-STATUS ")"
+           END-IF.
+
+           MOVE WS-REGISTROS-LEIDOS TO RPT-PIE-LEIDOS.
+           MOVE WS-TOTAL-SUMA       TO RPT-PIE-SUMA-TOTAL.
+           MOVE WS-REGISTROS-ERRONEOS TO RPT-PIE-ERRORES.
+           MOVE RPT-PIE-RECONCILIA  TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           IF WS-REPORT-STATUS NOT = "00"
+               DISPLAY "  ERROR: no se pudo escribir el reporte "
+                       "(status " WS-REPORT-STATUS ")"
+           END-IF.
+
+           CLOSE TRANS-FILE.
+           CLOSE REPORT-FILE.
+           CLOSE AUDIT-FILE.
+
+           DISPLAY " ".
+           DISPLAY "============================================".
+           DISPLAY "Reconciliacion:".
+           DISPLAY "  Registros leidos:     " WS-REGISTROS-LEIDOS.
+           DISPLAY "  Registros procesados: " WS-REGISTROS-PROCESADOS.
+           DISPLAY "  Registros con error:  " WS-REGISTROS-ERRONEOS.
+           IF WS-REGISTROS-LEIDOS NOT =
+                   WS-REGISTROS-PROCESADOS + WS-REGISTROS-ERRONEOS
+               DISPLAY "  >> ALERTA: hay registros leidos que no "
+                       "fueron procesados ni marcados con error"
+           ELSE
+               DISPLAY "  Reconciliacion OK: leidos = procesados + "
+                       "errores"
+           END-IF.
+           DISPLAY "Calculo completado exitosamente!".
+           DISPLAY "============================================".
+
+           GOBACK.
+
+       PROCESAR-TRANSACCION.
+           MOVE TR-NUMERO-1 TO NUMERO-1.
+           MOVE TR-NUMERO-2 TO NUMERO-2.
+           MOVE "N" TO WS-REGISTRO-ERROR.
+           MOVE ZERO TO RESULTADO-SUMA RESULTADO-RESTA
+                        RESULTADO-MULT RESULTADO-DIV.
+
            DISPLAY "Numeros de entrada:".
            DISPLAY "  Numero 1: " NUMERO-1.
            DISPLAY "  Numero 2: " NUMERO-2.
            DISPLAY " ".
-           
-           *> Suma
-           ADD NUMERO-1 TO NUMERO-2 GIVING RESULTADO-SUMA.
+
            DISPLAY "Operaciones:".
-           DISPLAY "  Suma:          " RESULTADO-SUMA.
-           
+
+           *> Suma
+           ADD NUMERO-1 TO NUMERO-2 GIVING RESULTADO-SUMA
+               ON SIZE ERROR
+                   SET REGISTRO-CON-ERROR TO TRUE
+                   DISPLAY "  ERROR: desborde en la suma"
+               NOT ON SIZE ERROR
+                   DISPLAY "  Suma:          " RESULTADO-SUMA
+           END-ADD.
+
            *> Resta
-           SUBTRACT NUMERO-2 FROM NUMERO-1 GIVING RESULTADO-RESTA.
-           DISPLAY "  Resta:         " RESULTADO-RESTA.
-           
+           SUBTRACT NUMERO-2 FROM NUMERO-1 GIVING RESULTADO-RESTA
+               ON SIZE ERROR
+                   SET REGISTRO-CON-ERROR TO TRUE
+                   DISPLAY "  ERROR: desborde en la resta"
+               NOT ON SIZE ERROR
+                   DISPLAY "  Resta:         " RESULTADO-RESTA
+           END-SUBTRACT.
+
            *> Multiplicacion
-           MULTIPLY NUMERO-1 BY NUMERO-2 GIVING RESULTADO-MULT.
-           DISPLAY "  Multiplicacion: " RESULTADO-MULT.
-           
-           *> Division
-           DIVIDE NUMERO-1 BY 2 GIVING RESULTADO-DIV.
-           DISPLAY "  Division (n1/2): " RESULTADO-DIV.
-           
+           MULTIPLY NUMERO-1 BY NUMERO-2 GIVING RESULTADO-MULT
+               ON SIZE ERROR
+                   SET REGISTRO-CON-ERROR TO TRUE
+                   DISPLAY "  ERROR: desborde en la multiplicacion"
+               NOT ON SIZE ERROR
+                   DISPLAY "  Multiplicacion: " RESULTADO-MULT
+           END-MULTIPLY.
+
+           *> Division (divisor NUMERO-2, tomado de la transaccion)
+           DIVIDE NUMERO-1 BY NUMERO-2 GIVING RESULTADO-DIV
+               ON SIZE ERROR
+                   SET REGISTRO-CON-ERROR TO TRUE
+                   DISPLAY "  ERROR: division por cero"
+               NOT ON SIZE ERROR
+                   DISPLAY "  Division (n1/n2): " RESULTADO-DIV
+           END-DIVIDE.
+
+           IF REGISTRO-CON-ERROR
+               DISPLAY "  >> Transaccion con NUMERO-1=" NUMERO-1
+                       " NUMERO-2=" NUMERO-2
+                       " marcada con error, continua con la siguiente"
+           END-IF.
+
+           MOVE NUMERO-1       TO RPT-DET-NUM1.
+           MOVE NUMERO-2       TO RPT-DET-NUM2.
+           MOVE RESULTADO-SUMA TO RPT-DET-SUMA.
+           MOVE RESULTADO-RESTA TO RPT-DET-RESTA.
+           MOVE RESULTADO-MULT TO RPT-DET-MULT.
+           MOVE RESULTADO-DIV  TO RPT-DET-DIV.
+           MOVE RPT-DETALLE    TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           IF WS-REPORT-STATUS NOT = "00"
+               DISPLAY "  ERROR: no se pudo escribir el reporte "
+                       "(status " WS-REPORT-STATUS ")"
+           END-IF.
+
+           MOVE SPACES             TO AUDIT-RECORD.
+           MOVE WS-FECHA-EJECUCION TO AUD-FECHA.
+           MOVE WS-HORA-HH         TO AUD-HORA (1:2).
+           MOVE WS-HORA-MM         TO AUD-HORA (3:2).
+           MOVE WS-HORA-SS         TO AUD-HORA (5:2).
+           MOVE WS-REGISTROS-LEIDOS TO AUD-CLAVE.
+           MOVE NUMERO-1           TO AUD-NUM1.
+           MOVE NUMERO-2           TO AUD-NUM2.
+           MOVE RESULTADO-SUMA     TO AUD-SUMA.
+           MOVE RESULTADO-RESTA    TO AUD-RESTA.
+           MOVE RESULTADO-MULT     TO AUD-MULT.
+           MOVE RESULTADO-DIV      TO AUD-DIV.
+           WRITE AUDIT-RECORD.
+           IF WS-AUDIT-STATUS NOT = "00"
+               DISPLAY "  ERROR: no se pudo escribir la bitacora de "
+                       "auditoria (status " WS-AUDIT-STATUS ")"
+           END-IF.
+
+           IF REGISTRO-CON-ERROR
+               ADD 1 TO WS-REGISTROS-ERRONEOS
+           ELSE
+               ADD 1 TO WS-REGISTROS-PROCESADOS
+               ADD RESULTADO-SUMA TO WS-TOTAL-SUMA
+           END-IF.
+
            DISPLAY " ".
-           DISPLAY "============================================".
-           DISPLAY "Calculo completado exitosamente!".
-           DISPLAY "============================================".
-           
-           STOP RUN.
+
+       ABRIR-REPORTE.
+           IF WS-OPCION-REINICIO = "REINICIO"
+               OPEN EXTEND REPORT-FILE
+               IF WS-REPORT-STATUS NOT = "00"
+                   OPEN OUTPUT REPORT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+           END-IF.
+
+       ABRIR-AUDITORIA.
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+
+       LEER-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       MOVE CHK-ULTIMA-CLAVE   TO WS-ULTIMA-CLAVE-PROC
+                       MOVE CHK-REGISTROS-PROC
+                            TO WS-REGISTROS-PROCESADOS
+                       MOVE CHK-REGISTROS-ERR
+                            TO WS-REGISTROS-ERRONEOS
+                       MOVE CHK-TOTAL-SUMA     TO WS-TOTAL-SUMA
+                       DISPLAY "Reinicio desde checkpoint: clave "
+                               WS-ULTIMA-CLAVE-PROC
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               DISPLAY "No hay checkpoint previo, inicio desde cero"
+           END-IF.
+
+       ESCRIBIR-CHECKPOINT.
+           MOVE SPACES                  TO CHECKPOINT-RECORD.
+           MOVE WS-REGISTROS-LEIDOS     TO CHK-ULTIMA-CLAVE.
+           MOVE WS-REGISTROS-PROCESADOS TO CHK-REGISTROS-PROC.
+           MOVE WS-REGISTROS-ERRONEOS   TO CHK-REGISTROS-ERR.
+           MOVE WS-TOTAL-SUMA           TO CHK-TOTAL-SUMA.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           IF WS-CHECKPOINT-STATUS NOT = "00"
+               DISPLAY "  ERROR: no se pudo escribir el checkpoint "
+                       "(status " WS-CHECKPOINT-STATUS ")"
+           END-IF.
+           CLOSE CHECKPOINT-FILE.
